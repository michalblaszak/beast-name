@@ -1,535 +1,1267 @@
-      *=================================================================
-      * Program which looks for all sequences of Hebrew words which
-      * sum of their numeric values gives either of the values:
-      * 666, 616, 646, 665
-      * The example text to be scanned is Bible - Genesis.
-      *-----------------------------------------------------------------
-      * Input:
-      *    Sequential variable record data set
-      *    Each record consists of one verse.
-      *    Each verse start with 3 bytes chapter number followed by
-      *    3 bytes of the verse number.
-      *    The text is formed of Hebrew characters coded as UTF-8
-      *    (two bytes each: [X'D7', X'90'-X'AA']).
-      *    Words are separated by one-byte X'20' (ASCII blank).
-      * Output:
-      *    The console listing of all sequences of words giving one of
-      *    the desired values.
-      * Algorithm:
-      *    The program iterates over the values: 666, 616, 646, 665
-      *    For each value the program looks for a sequence of words
-      *       which give the desired number. The program is using the
-      *       progressive scan algorithm where pointers to first and 
-      *       last word is advancing depending if the sum of word values
-      *       is smaller or bigger than the desired value. If the sum 
-      *       value is smaller then the end pointer is advancing. If the
-      *       value is bigger then the start pointer is advancing.
-      *       If the exact value is found both start and end pointer
-      *       are advancing.
-      *       The found sequence of words are printed in the following 
-      *       format:
-      *       <SC>-<SV>-<SW> : <EC>-<EV>-<EW>
-      *       (list of words transliterated to Hebrew character names)
-      *       
-      *       Where:
-      *       SC - <START-CHAPTER>
-      *       SV - <START-VERSE>
-      *       SW - <START-WORD#>
-      *       EC - <END-CHAPTER>
-      *       EV - <END-VERSE>
-      *       EW - <END-WORD>
-      *========================
-       IDENTIFICATION DIVISION.
-      *========================
-       PROGRAM-ID. CBLGEN.
-       AUTHOR. Michal Blaszak.
-       DATE-WRITTEN. 2020-06-22.
-
-      *========================
-       ENVIRONMENT DIVISION.
-      *========================
-       CONFIGURATION SECTION.
-      *------------------------
-      * SOURCE-COMPUTER.
-      *     IBM-SYSTEM WITH DEBUGGING MODE.
-      *------------------------
-       INPUT-OUTPUT SECTION.
-      *------------------------
-       FILE-CONTROL.
-           SELECT GENESIS-DS ASSIGN TO GENDD
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ECODE-I.
-
-      *========================
-       DATA DIVISION.
-      *========================
-       FILE SECTION.
-      *------------------------
-       FD  GENESIS-DS
-           RECORD IS VARYING DEPENDING ON ROW-LENGTH
-           RECORDING MODE IS V.
-       01  IN-REC.
-           05 CHAPTER   PIC X(3).
-           05 VERSE     PIC X(3).
-           05 TEXT-LINE PIC X(260).
-      *------------------------
-       WORKING-STORAGE SECTION.
-      *------------------------
-       77  ROW-LENGTH PIC 9(5) COMP.
-
-       01  FILE-STATUS.
-           05 ECODE-I PIC XX.
-              88 IN-OK VALUE "00".
-           05 READ-STATUS PIC X VALUE "N".
-              88 LAST-REC     VALUE "Y".
-              88 NOT-LAST-REC VALUE "N".
-
-      * This structure is the way to convert a one-byte charater to its
-      * numeric value.
-      * The character is first moved to A-2 and then the entire value 
-      * is taken from CHAR-CODE. The reason is that BINARY is 2-bytes
-      * while single character is one-byte.
-       01  CHAR-2-BYTES.
-           05 A-1 PIC X VALUE X'00'.
-           05 A-2 PIC X.
-
-       01  CHAR-CODE    REDEFINES CHAR-2-BYTES PIC 999 USAGE BINARY.
-
-      * This structure contains the complete list of words from the 
-      * entire text.
-      * The toal number of rows 1300000 is just a prediction. It may 
-      * need to be adjusted depending on the size of text.
-       01  GENESIS-NUMBERED.
-           05 WORDS-COUNT PIC 9(7) USAGE BINARY VALUE 0.
-           05 WORDS-TABLE OCCURS  0 TO 1300000 DEPENDING ON WORDS-COUNT.
-              10 CHAPTER     PIC X(3).
-              10 VERSE       PIC X(3).
-              10 WORD-NO     PIC 9(4).
-              10 WORD-VALUE  PIC 99999 USAGE BINARY.
-              10 WORD-TEXT   PIC X(50) VALUE ALL SPACES.
-              10 WORD-LENGTH PIC 9999 USAGE BINARY.
-
-      * Loop iterators
-       *> Character counter in PROCESS-LINE procedure
-       01  CHAR-I          PIC 9999 USAGE BINARY.
-       *> Word counter in PRINT-WORDS procedure
-       01  WORD-PRINT-I    PIC 9(7) USAGE BINARY.
-
-      * Word counter in a current line
-       01  WORD-NO-TMP     PIC 9999 USAGE BINARY VALUE 0.
-
-      * Helper variables in PRINT-REPORT
-       *> Current pointer of the start word 
-       01  START-WORD     PIC 9(7) USAGE BINARY.
-       *> Current pointer of the end word
-       01  END-WORD       PIC 9(7) USAGE BINARY.
-       *> Current value of words between START-WORD and END-WORD
-       01  WORD-VALUE-TMP PIC 9999 USAGE BINARY.
-
-      * The characters of the current word (second byte from the UTF-8)
-       01  WORD-TEXT-TMP  PIC X(50) VALUE ALL SPACES.
-       *> It's easier to copy single bytes to the table to form a string
-       01  WORD-TEXT-TABLE-TMP REDEFINES WORD-TEXT-TMP.
-           05 WORD-TEXT-CHARS OCCURS 50 TIMES PIC X.
-
-      * In PROCESS-LINE used to count characters in a word
-      * In PRINT-wORDS used as a character iterator
-       01  CHAR-IDX-TMP   PIC 9999 USAGE BINARY.
-
-      * Control flags in PRINT-REPORT
-       *> Is the START-WORD pointing the end of words table?
-       01  START-DONE PIC X VALUE 'N'.
-           88 IS-START-DONE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
-
-       *> Is the END-WORD pointing the end of words table?
-       01  END-DONE   PIC X VALUE 'N'.
-           88 IS-END-DONE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
-
-       *> Exit loop flag in the PRINT-REPORT procedure.
-       01  DONE PIC X VALUE 'N'.
-           88 IS-DONE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
-
-      * Definition of the Hebrew alphabet.
-      * It's a table of structures:
-      *  UTF-8 character code (the less significat byte)
-      *  The character name
-      *  The character numerical value
-       01  ALPHABET-DATA.
-           05 FILLER PIC 999  USAGE BINARY VALUE 144. *> x'90'
-           05 FILLER PIC X(6)              VALUE 'alef'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 001.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 145.
-           05 FILLER PIC X(6)              VALUE 'bet'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 002.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 146.
-           05 FILLER PIC X(6)              VALUE 'gimel'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 003.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 147.
-           05 FILLER PIC X(6)              VALUE 'dalet'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 004.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 148.
-           05 FILLER PIC X(6)              VALUE 'he'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 005.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 149.
-           05 FILLER PIC X(6)              VALUE 'waw'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 006.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 150.
-           05 FILLER PIC X(6)              VALUE 'zajin'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 007.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 151.
-           05 FILLER PIC X(6)              VALUE 'chet'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 008.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 152.
-           05 FILLER PIC X(6)              VALUE 'tet'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 009.
-
-           05 FILLER PIC 999  USAGE BINARY VALUE 153.
-           05 FILLER PIC X(6)              VALUE 'jod'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 010.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 154.
-           05 FILLER PIC X(6)              VALUE 'kaf'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 020.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 155.
-           05 FILLER PIC X(6)              VALUE 'kaf'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 020.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 156.
-           05 FILLER PIC X(6)              VALUE 'lamed'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 030.
-
-           05 FILLER PIC 999  USAGE BINARY VALUE 157.
-           05 FILLER PIC X(6)              VALUE 'mem'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 040.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 158.
-           05 FILLER PIC X(6)              VALUE 'mem'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 040.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 159.
-           05 FILLER PIC X(6)              VALUE 'nun'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 050.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 160.
-           05 FILLER PIC X(6)              VALUE 'nun'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 050.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 161.
-           05 FILLER PIC X(6)              VALUE 'samech'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 060.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 162.
-           05 FILLER PIC X(6)              VALUE 'ajin'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 070.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 163.
-           05 FILLER PIC X(6)              VALUE 'pe'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 080.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 164.
-           05 FILLER PIC X(6)              VALUE 'pe'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 080.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 165.
-           05 FILLER PIC X(6)              VALUE 'cadi'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 090.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 166.
-           05 FILLER PIC X(6)              VALUE 'cadi'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 090.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 167.
-           05 FILLER PIC X(6)              VALUE 'kof'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 100.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 168.
-           05 FILLER PIC X(6)              VALUE 'resz'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 200.
-
-           05 FILLER PIC 999  USAGE BINARY VALUE 169.
-           05 FILLER PIC X(6)              VALUE 'szin'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 300.
-           *>
-           05 FILLER PIC 999  USAGE BINARY VALUE 170.
-           05 FILLER PIC X(6)              VALUE 'taw'.
-           05 FILLER PIC 999  USAGE BINARY VALUE 400.
-
-      * The table representation of the alfabet definition
-       01  ALPHABET-MAPPING REDEFINES ALPHABET-DATA.
-           05 ALFABET-VALUES OCCURS 27 TIMES.
-              10 UTF-8-CODE PIC 999 USAGE BINARY.
-              10 CHAR-NAME  PIC X(6).
-              10 CHAR-VALUE PIC 999 USAGE BINARY.
-
-      * The variable to parametrize the searched value of words
-       01  NAME-NUMBER PIC 9999 USAGE BINARY VALUE 666.
-
-      *========================
-       PROCEDURE DIVISION.
-      *========================
-       BEGIN.
-
-           OPEN INPUT GENESIS-DS
-
-           IF NOT IN-OK THEN
-              DISPLAY "Error opening an input data set (GENESIS)"
-                  ECODE-I
-              GOBACK
-           END-IF
-
-           DISPLAY "Reading data ..."
-
-           *> Build the table of words
-           PERFORM READ-LINE
-           PERFORM UNTIL LAST-REC
-              PERFORM PROCESS-LINE
-              PERFORM READ-LINE
-           END-PERFORM
-
-           *> Generate the report for individual target values
-
-           MOVE 666 TO NAME-NUMBER
-           PERFORM PRINT-REPORT
-
-           MOVE 616 TO NAME-NUMBER
-           PERFORM PRINT-REPORT
-
-           MOVE 646 TO NAME-NUMBER
-           PERFORM PRINT-REPORT
-
-           MOVE 665 TO NAME-NUMBER
-           PERFORM PRINT-REPORT
-
-           CLOSE GENESIS-DS
-
-           GOBACK.
-
-       END-BEGIN.
-           EXIT.
-      *
-       READ-LINE.
-           READ GENESIS-DS AT END MOVE "Y" TO READ-STATUS
-           END-READ.
-       END-READ-LINE.
-           EXIT.
-      *-----------------------------------------------------------------
-      * Converts a single line (record from the input data set) into a 
-      * list of words. Words are added to the end of the common words
-      * table.
-      * Input:
-      *    IN-REC - contains data read from the input DS
-      * Output:
-      *    GENESIS-NUMBERED - the table containing all words
-      *-----------------------------------------------------------------
-       PROCESS-LINE.
-           MOVE 0 TO WORD-VALUE-TMP
-           MOVE 0 TO WORD-NO-TMP
-           MOVE 0 TO CHAR-IDX-TMP
-           INITIALIZE WORD-TEXT-TMP.
-
-           PERFORM VARYING CHAR-I 
-              FROM 1 BY 1 UNTIL CHAR-I > ROW-LENGTH - 6
-              
-              IF TEXT-LINE(CHAR-I:1) = X'20' THEN
-                 ADD 1 TO WORDS-COUNT OF GENESIS-NUMBERED
-                 ADD 1 TO WORD-NO-TMP
-
-                 MOVE WORD-VALUE-TMP TO 
-                      WORD-VALUE OF GENESIS-NUMBERED(WORDS-COUNT)
-                 MOVE CHAPTER OF IN-REC TO 
-                      CHAPTER OF GENESIS-NUMBERED(WORDS-COUNT)
-                 MOVE VERSE OF IN-REC TO 
-                      VERSE OF GENESIS-NUMBERED(WORDS-COUNT)
-                 MOVE WORD-NO-TMP TO 
-                      WORD-NO OF GENESIS-NUMBERED(WORDS-COUNT)
-                 MOVE WORD-TEXT-TMP TO 
-                      WORD-TEXT OF GENESIS-NUMBERED(WORDS-COUNT)
-                 MOVE CHAR-IDX-TMP TO 
-                      WORD-LENGTH OF GENESIS-NUMBERED(WORDS-COUNT)
-
-                 INITIALIZE WORD-TEXT-TMP
-                 MOVE 0 TO CHAR-IDX-TMP
-                 MOVE 0 TO WORD-VALUE-TMP
-              ELSE 
-                 IF TEXT-LINE(CHAR-I:1) IS NOT = X'D7' THEN
-                    MOVE TEXT-LINE(CHAR-I:1) TO A-2
-                    *> 143 = 144 + 1; 144 = X90 - The 1st character in 
-                    *>                            the table
-                    ADD CHAR-VALUE (CHAR-CODE - 143) TO WORD-VALUE-TMP
-
-                    ADD 1 TO CHAR-IDX-TMP
-                    MOVE TEXT-LINE(CHAR-I:1) TO 
-                         WORD-TEXT-CHARS(CHAR-IDX-TMP)
-                 END-IF
-              END-IF
-           END-PERFORM
-
-           *> Add the last word
-           IF WORD-VALUE-TMP IS NOT = 0 THEN
-              ADD 1 TO WORDS-COUNT OF GENESIS-NUMBERED
-              ADD 1 TO WORD-NO-TMP
-
-              MOVE WORD-VALUE-TMP TO 
-                   WORD-VALUE OF GENESIS-NUMBERED(WORDS-COUNT)
-              MOVE CHAPTER OF IN-REC TO 
-                   CHAPTER OF GENESIS-NUMBERED (WORDS-COUNT)
-              MOVE VERSE OF IN-REC TO 
-                   VERSE OF GENESIS-NUMBERED (WORDS-COUNT)
-              MOVE WORD-NO-TMP TO 
-                   WORD-NO OF GENESIS-NUMBERED (WORDS-COUNT)
-              MOVE WORD-TEXT-TMP TO 
-                   WORD-TEXT OF GENESIS-NUMBERED(WORDS-COUNT)
-              MOVE CHAR-IDX-TMP TO 
-                   WORD-LENGTH OF GENESIS-NUMBERED(WORDS-COUNT)
-           END-IF.
-
-       END-PROCESS-LINE.
-           EXIT.
-      *-----------------------------------------------------------------
-      * The actual agorithm looking for the desired value of words.
-      * The process starta at the first word. Both START-WORD and 
-      * END-WORD pointers point to the first word.
-      * The value of the word is added to the WORD-VALUE-TMP variable.
-      * If WORD-VALUE-TMP equals to the searched value, then words
-      * between START and END are printed and both pointers are moved
-      * by one.
-      * If the value is less then searched one, then only the END
-      * pointer is moved (which increases the value of WORD-VALUE-TMP).
-      * If the value is more then searched one, then only he START
-      * pointer is moved (which decreases the value of WORD-VALUE-TMP).
-      * The process ends after either START or END pointer exceed the 
-      * last word in the table.
-      *-----------------------------------------------------------------
-       PRINT-REPORT.
-           DISPLAY 'Generating report for ' NAME-NUMBER ' ...'
-
-           MOVE 0 TO START-WORD
-           MOVE 0 TO END-WORD
-           MOVE 0 TO WORD-VALUE-TMP
-           SET IS-DONE TO FALSE
-           SET IS-START-DONE TO FALSE
-           SET IS-END-DONE TO FALSE
-
-           PERFORM INCREMENT-START
-           PERFORM INCREMENT-END
-
-           PERFORM TEST AFTER UNTIL IS-DONE
-              EVALUATE TRUE
-                 WHEN WORD-VALUE-TMP = NAME-NUMBER
-                    DISPLAY CHAPTER OF GENESIS-NUMBERED(START-WORD)
-                            "-"
-                            VERSE OF GENESIS-NUMBERED(START-WORD)
-                            "-"
-                            WORD-NO OF GENESIS-NUMBERED(START-WORD)
-                            " : "
-                            CHAPTER OF GENESIS-NUMBERED(END-WORD)
-                            "-"
-                            VERSE OF GENESIS-NUMBERED(END-WORD)
-                            "-"
-                            WORD-NO OF GENESIS-NUMBERED(END-WORD)
-
-                    PERFORM PRINT-WORDS
-
-                    IF IS-START-DONE AND IS-END-DONE THEN
-                       SET IS-DONE TO TRUE
-                    ELSE
-                       PERFORM INCREMENT-START
-                       PERFORM INCREMENT-END
-                    END-IF
-                 WHEN WORD-VALUE-TMP > NAME-NUMBER
-                    IF IS-START-DONE THEN
-                       SET IS-DONE TO TRUE
-                    ELSE
-                       PERFORM INCREMENT-START
-                    END-IF
-                 WHEN OTHER *> WORD-VALUE-TMP < 666
-                    IF IS-END-DONE THEN
-                       SET IS-DONE TO TRUE
-                    ELSE
-                       PERFORM INCREMENT-END
-                    END-IF
-              END-EVALUATE
-           END-PERFORM.
-
-       END-PRINT-REPORT.
-           EXIT.
-      *-----------------------------------------------------------------
-      * Helper procedure called from PRINT-REPORT.
-      * Increases the START-WORD pointer and subtracts the value of the
-      * word it pointed to previously.
-      *-----------------------------------------------------------------
-       INCREMENT-START.
-           IF WORDS-COUNT OF GENESIS-NUMBERED = 0 OR 
-              START-WORD >= WORDS-COUNT OF GENESIS-NUMBERED THEN
-                MOVE "Y" TO START-DONE
-                DISPLAY "START-DONE"
-                EXIT PARAGRAPH
-           END-IF
-
-           IF START-WORD <= WORDS-COUNT OF GENESIS-NUMBERED AND
-              START-WORD > 0 THEN
-                SUBTRACT WORD-VALUE OF GENESIS-NUMBERED(START-WORD) FROM 
-                         WORD-VALUE-TMP
-           END-IF
-
-           ADD 1 TO START-WORD.
-
-       END-INCREMENT-STAR.
-           EXIT.
-      *-----------------------------------------------------------------
-      * Helper procedure called from PRINT-REPORT.
-      * Increases the END-WORD pointer and adds the word value it
-      * started pointing to.
-      *-----------------------------------------------------------------
-       INCREMENT-END.
-           IF WORDS-COUNT OF GENESIS-NUMBERED = 0 OR
-              END-WORD >= WORDS-COUNT OF GENESIS-NUMBERED THEN
-                MOVE "Y" TO END-DONE
-                DISPLAY "END-DONE"
-                EXIT PARAGRAPH
-           END-IF
-
-           ADD 1 TO END-WORD
-
-           IF END-WORD <= WORDS-COUNT OF GENESIS-NUMBERED THEN
-              ADD WORD-VALUE OF GENESIS-NUMBERED(END-WORD) TO
-                  WORD-VALUE-TMP
-           END-IF.
-           
-       END-INCREMENT-END.
-           EXIT.
-      *-----------------------------------------------------------------
-      * Helper procedure called from PRINT-REPORT.
-      * Prints words between START and END pointers.
-      * Words are deparated by an empty line.
-      * Each word is presented as a list of character names.
-      *-----------------------------------------------------------------
-       PRINT-WORDS.
-           PERFORM VARYING WORD-PRINT-I FROM START-WORD BY 1 UNTIL
-              WORD-PRINT-I > END-WORD
-                 INITIALIZE WORD-TEXT-TMP
-                 MOVE WORD-TEXT OF GENESIS-NUMBERED(WORD-PRINT-I) TO 
-                      WORD-TEXT-TMP
-
-                 PERFORM VARYING CHAR-IDX-TMP FROM 1 BY 1 UNTIL 
-                    CHAR-IDX-TMP > WORD-LENGTH OF 
-                                   GENESIS-NUMBERED(WORD-PRINT-I)
-                       MOVE WORD-TEXT-CHARS(CHAR-IDX-TMP) TO A-2
-                       DISPLAY CHAR-NAME (CHAR-CODE - 143)
-                 END-PERFORM
-
-                 DISPLAY " "
-           END-PERFORM.
-
-       END-PRINT-WORDS.
-           EXIT.
+      *=================================================================
+      * Program which looks for all sequences of Hebrew words which
+      * sum of their numeric values gives one of a set of target
+      * values (the classic example being 666, 616, 646, 665).
+      * The example text to be scanned is Bible - Genesis, but the
+      * input format supports any number of concatenated books.
+      *-----------------------------------------------------------------
+      * Input:
+      *    CONTROL-DS (CTLDD) - sequential fixed (20-byte) record data
+      *       set supplying the run's options. The first record is the
+      *       options record: restart flag, minimum/maximum reported
+      *       sequence length, and a same-chapter-only switch. Every
+      *       record after it (up to 200) carries one target
+      *       NAME-NUMBER value to search for, terminated by
+      *       end-of-file on CONTROL-DS.
+      *    GENESIS-DS (GENDD) - sequential variable record data set.
+      *       Each record consists of one verse, starting with 3 bytes
+      *       book id, 3 bytes chapter number and 3 bytes verse number.
+      *       The text is formed of Hebrew characters coded as UTF-8
+      *       (two bytes each: [X'D7', X'90'-X'AA']).
+      *       Words are separated by one-byte X'20' (ASCII blank).
+      *    CHECKPOINT-DS (CKPTDD) - on a restart (options record
+      *       restart flag = 'Y'), read instead of re-scanning
+      *       GENESIS-DS; WORDS-DS is reopened for input in its place.
+      * Output:
+      *    REPORT-DS (REPTDD) - the human-readable match report: page
+      *       header, column headings and page breaks every N lines,
+      *       one BK-SC-SV-SW : BK-EC-EV-EW line (plus the words
+      *       transliterated to Hebrew character names) per reported
+      *       sequence, and a closing summary page (words processed,
+      *       and match count/shortest/longest sequence per target
+      *       NAME-NUMBER).
+      *    EXTRACT-DS (EXTRDD) - a fixed-format record per reported
+      *       match (NAME-NUMBER, start/end BOOK-CHAPTER-VERSE-WORD-NO
+      *       and sequence length) for a tracking database to load.
+      *    EXCEPTION-DS (EXCPDD) - a short listing of input bytes whose
+      *       CHAR-CODE falls outside the 27 ALFABET-VALUES entries,
+      *       plus the total unmapped byte count.
+      *    WORDS-DS (WORDDD) - work data set: one record per scanned
+      *       word (BOOK-ID/CHAPTER/VERSE/WORD-NO/value/text/length),
+      *       written once as GENESIS-DS is read and re-read by
+      *       relative position for the rest of the run.
+      * Algorithm:
+      *    The program iterates over the target NAME-NUMBER values
+      *       read from CONTROL-DS.
+      *    For each value the program looks for a sequence of words
+      *       which give the desired number. The program is using the
+      *       progressive scan algorithm where pointers to first and
+      *       last word is advancing depending if the sum of word values
+      *       is smaller or bigger than the desired value. If the sum
+      *       value is smaller then the end pointer is advancing. If the
+      *       value is bigger then the start pointer is advancing.
+      *       If the exact value is found both start and end pointer
+      *       are advancing.
+      *       The found sequence of words are written to REPORT-DS in
+      *       the following format:
+      *       <BK>-<SC>-<SV>-<SW> : <BK>-<EC>-<EV>-<EW>
+      *       (list of words transliterated to Hebrew character names)
+      *
+      *       Where:
+      *       BK - <BOOK-ID>
+      *       SC - <START-CHAPTER>
+      *       SV - <START-VERSE>
+      *       SW - <START-WORD#>
+      *       EC - <END-CHAPTER>
+      *       EV - <END-VERSE>
+      *       EW - <END-WORD>
+      *========================
+       IDENTIFICATION DIVISION.
+      *========================
+       PROGRAM-ID. CBLGEN.
+       AUTHOR. Michal Blaszak.
+       DATE-WRITTEN. 2020-06-22.
+
+      *========================
+       ENVIRONMENT DIVISION.
+      *========================
+       CONFIGURATION SECTION.
+      *------------------------
+      * SOURCE-COMPUTER.
+      *     IBM-SYSTEM WITH DEBUGGING MODE.
+      *------------------------
+       INPUT-OUTPUT SECTION.
+      *------------------------
+       FILE-CONTROL.
+           SELECT GENESIS-DS ASSIGN TO GENDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE-I.
+
+           SELECT REPORT-DS ASSIGN TO REPTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE-R.
+
+           SELECT CONTROL-DS ASSIGN TO CTLDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE-C.
+
+           SELECT CHECKPOINT-DS ASSIGN TO CKPTDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE-K.
+
+           SELECT EXCEPTION-DS ASSIGN TO EXCPDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE-X.
+
+      * The word list. Holds one entry per word found by PROCESS-LINE,
+      * addressed by its relative position (WORD-REL-KEY) so
+      * INCREMENT-START/INCREMENT-END and PRINT-WORDS can fetch any
+      * word directly instead of holding the whole list in memory.
+           SELECT WORDS-DS ASSIGN TO WORDDD
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WORD-REL-KEY
+           FILE STATUS IS ECODE-W.
+
+      * The machine-readable match extract, one fixed-format record
+      * per reported sequence, for the tracking database to load.
+           SELECT EXTRACT-DS ASSIGN TO EXTRDD
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE-E.
+
+      *========================
+       DATA DIVISION.
+      *========================
+       FILE SECTION.
+      *------------------------
+       FD  GENESIS-DS
+           RECORD IS VARYING DEPENDING ON ROW-LENGTH
+           RECORDING MODE IS V.
+       01  IN-REC.
+           05 BOOK-ID   PIC X(3).
+           05 CHAPTER   PIC X(3).
+           05 VERSE     PIC X(3).
+           05 TEXT-LINE PIC X(260).
+      *------------------------
+      * The match report. REPORT-CTL is an ASA printer control
+      * character (' ' = single space, '0' = double space,
+      * '1' = skip to a new page) so the dataset can be browsed or
+      * routed straight to a printer like any other batch report.
+       FD  REPORT-DS
+           RECORD CONTAINS 133 CHARACTERS
+           RECORDING MODE IS F.
+       01  REPORT-REC.
+           05 REPORT-CTL  PIC X.
+           05 REPORT-TEXT PIC X(132).
+      *------------------------
+      * The run's control input. The first record carries the run's
+      * options; each record after it names one NAME-NUMBER value to
+      * search for, so the targets (666, 616, 646, 665, or any other
+      * value a colleague wants checked) are supplied as data rather
+      * than hardcoded into BEGIN.
+       FD  CONTROL-DS
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F.
+       01  CONTROL-REC.
+           05 CONTROL-NAME-NUMBER PIC 9(4).
+           05 FILLER PIC X(16).
+       01  CONTROL-OPTIONS-REC REDEFINES CONTROL-REC.
+           05 CONTROL-RESTART-FLAG PIC X.
+              88 CONTROL-RESTART VALUE 'Y'.
+      *> Sequence length (words between START-WORD and END-WORD) a
+      *> match must fall within to be reported. Zero means unbounded.
+           05 CONTROL-MIN-LEN PIC 9(4).
+           05 CONTROL-MAX-LEN PIC 9(4).
+      *> When 'Y', a match whose START-WORD and END-WORD fall in
+      *> different chapters (or books) is not reported.
+           05 CONTROL-SAME-CHAPTER-FLAG PIC X.
+              88 CONTROL-SAME-CHAPTER-ONLY VALUE 'Y'.
+           05 FILLER PIC X(10).
+      *------------------------
+      * The checkpoint. Now that words live durably in WORDS-DS and
+      * exception detail lines live durably in EXCEPTION-DS as they
+      * are produced, the checkpoint only needs to record how many of
+      * each were written; a restart re-opens WORDS-DS for input
+      * instead of re-reading and re-tokenizing GENESIS-DS, and
+      * re-opens EXCEPTION-DS EXTEND so its earlier detail lines
+      * survive.
+       FD  CHECKPOINT-DS
+           RECORD CONTAINS 14 CHARACTERS
+           RECORDING MODE IS F.
+       01  CHECKPOINT-HEADER-REC.
+           05 CHECKPOINT-WORD-COUNT      PIC 9(7).
+           05 CHECKPOINT-EXCEPTION-COUNT PIC 9(7).
+      *------------------------
+      * A short listing of bytes found in the input text that do not
+      * map into ALFABET-VALUES (punctuation, maqaf, final-letter
+      * forms, etc.), flagged instead of silently mis-scored.
+       FD  EXCEPTION-DS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE PIC X(80).
+      *------------------------
+      * The word list, one entry per word. Replaces the old in-memory
+      * WORDS-TABLE OCCURS ... DEPENDING ON so the number of words a
+      * run can handle is not bounded by a compile-time table size.
+       FD  WORDS-DS
+           RECORD CONTAINS 69 CHARACTERS
+           RECORDING MODE IS F.
+       01  WORDS-DS-REC.
+           05 WDS-BOOK-ID     PIC X(3).
+           05 WDS-CHAPTER     PIC X(3).
+           05 WDS-VERSE       PIC X(3).
+           05 WDS-WORD-NO     PIC 9(4).
+           05 WDS-WORD-VALUE  PIC 99999 USAGE BINARY.
+           05 WDS-WORD-TEXT   PIC X(50).
+           05 WDS-WORD-LENGTH PIC 9999 USAGE BINARY.
+      *------------------------
+      * The machine-readable match extract. One fixed record per
+      * reported sequence: NAME-NUMBER, start/end CHAPTER-VERSE-WORD-NO
+      * (book included) and the sequence length in words.
+       FD  EXTRACT-DS
+           RECORD CONTAINS 37 CHARACTERS
+           RECORDING MODE IS F.
+       01  EXTRACT-REC.
+           05 EXTRACT-NAME-NUMBER   PIC 9(4).
+           05 EXTRACT-START-BOOK    PIC X(3).
+           05 EXTRACT-START-CHAPTER PIC X(3).
+           05 EXTRACT-START-VERSE   PIC X(3).
+           05 EXTRACT-START-WORD-NO PIC 9(4).
+           05 EXTRACT-END-BOOK      PIC X(3).
+           05 EXTRACT-END-CHAPTER   PIC X(3).
+           05 EXTRACT-END-VERSE     PIC X(3).
+           05 EXTRACT-END-WORD-NO   PIC 9(4).
+           05 EXTRACT-SEQ-LENGTH    PIC 9(7).
+      *------------------------
+       WORKING-STORAGE SECTION.
+      *------------------------
+       77  ROW-LENGTH PIC 9(5) COMP.
+
+       01  FILE-STATUS.
+           05 ECODE-I PIC XX.
+              88 IN-OK VALUE "00".
+           05 ECODE-R PIC XX.
+              88 OUT-OK VALUE "00".
+           05 ECODE-C PIC XX.
+              88 CTL-OK VALUE "00".
+           05 ECODE-K PIC XX.
+              88 CKPT-OK VALUE "00".
+           05 ECODE-X PIC XX.
+              88 EXCP-OK VALUE "00".
+           05 ECODE-W PIC XX.
+              88 WORD-OK VALUE "00".
+           05 ECODE-E PIC XX.
+              88 EXTR-OK VALUE "00".
+           05 READ-STATUS PIC X VALUE "N".
+              88 LAST-REC     VALUE "Y".
+              88 NOT-LAST-REC VALUE "N".
+           05 CONTROL-READ-STATUS PIC X VALUE "N".
+              88 LAST-CONTROL-REC     VALUE "Y".
+              88 NOT-LAST-CONTROL-REC VALUE "N".
+
+      * Sequence length filter and same-chapter switch, both loaded
+      * from the first (options) CONTROL-DS record.
+       01  MIN-SEQ-LEN PIC 9(7) USAGE BINARY VALUE 0.
+       01  MAX-SEQ-LEN PIC 9(7) USAGE BINARY VALUE 0.
+       01  SAME-CHAPTER-ONLY PIC X VALUE 'N'.
+           88 IS-SAME-CHAPTER-ONLY VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+      * The list of NAME-NUMBER target values supplied via CONTROL-DS.
+       01  TARGET-LIST.
+           05 TARGET-COUNT   PIC 9(4) USAGE BINARY VALUE 0.
+           05 TARGET-NUMBERS OCCURS 0 TO 200 DEPENDING ON TARGET-COUNT
+                              PIC 9(4) USAGE BINARY.
+       01  TARGET-I          PIC 9(4) USAGE BINARY.
+
+      * End-of-run summary statistics, one entry per target value in
+      * TARGET-LIST. Populated by PRINT-REPORT and written out by
+      * PRINT-SUMMARY after all the target passes have run.
+       01  SUMMARY-STATS.
+           05 SUMMARY-ENTRY OCCURS 0 TO 200 DEPENDING ON TARGET-COUNT.
+              10 SUMMARY-NAME-NUMBER PIC 9(4).
+              10 SUMMARY-MATCH-COUNT PIC 9(7) USAGE BINARY VALUE 0.
+              10 SUMMARY-MIN-LEN     PIC 9(7) USAGE BINARY VALUE 0.
+              10 SUMMARY-MAX-LEN     PIC 9(7) USAGE BINARY VALUE 0.
+       01  SEQUENCE-LENGTH-TMP PIC 9(7) USAGE BINARY.
+
+      * Edited (DISPLAY) working fields used to STRING binary summary
+      * values into REPORT-TEXT.
+       01  SUMMARY-NAME-NUMBER-ED PIC ZZZ9.
+       01  SUMMARY-MATCH-COUNT-ED PIC ZZZZZZ9.
+       01  SUMMARY-MIN-LEN-ED     PIC ZZZZZZ9.
+       01  SUMMARY-MAX-LEN-ED     PIC ZZZZZZ9.
+       01  WORDS-PROCESSED-ED     PIC ZZZZZZ9.
+
+      * Count of input bytes whose second UTF-8 byte does not map
+      * into any of the 27 ALFABET-VALUES entries.
+       01  EXCEPTION-COUNT     PIC 9(7) USAGE BINARY VALUE 0.
+       01  EXCEPTION-COUNT-ED  PIC ZZZZZZ9.
+       *> Signed so an out-of-range (including negative) index can be
+       *> tested before it is ever used to subscript ALFABET-VALUES.
+       01  BYTE-INDEX-TMP      PIC S999.
+       01  BYTE-CODE-ED        PIC ZZ9.
+
+      * Is this run restarting from a checkpointed word table rather
+      * than re-reading GENESIS-DS from scratch?
+       01  RUN-RESTARTED PIC X VALUE 'N'.
+           88 IS-RUN-RESTARTED VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+       01  CHECKPOINT-READ-STATUS PIC X VALUE "N".
+           88 LAST-CHECKPOINT-REC     VALUE "Y".
+           88 NOT-LAST-CHECKPOINT-REC VALUE "N".
+
+      * Report pagination controls
+       01  REPORT-LINES-PER-PAGE PIC 9(3) VALUE 60.
+       01  REPORT-LINE-COUNT     PIC 9(3) VALUE 0.
+       01  REPORT-PAGE-COUNT     PIC 9(5) VALUE 0.
+       01  REPORT-PAGE-COUNT-ED  PIC ZZZZ9.
+       01  NAME-NUMBER-ED        PIC ZZZ9.
+
+      * This structure is the way to convert a one-byte charater to its
+      * numeric value.
+      * The character is first moved to A-2 and then the entire value 
+      * is taken from CHAR-CODE. The reason is that BINARY is 2-bytes
+      * while single character is one-byte.
+       01  CHAR-2-BYTES.
+           05 A-1 PIC X VALUE X'00'.
+           05 A-2 PIC X.
+
+       01  CHAR-CODE    REDEFINES CHAR-2-BYTES PIC 999 USAGE BINARY.
+
+      * The count of words found in the entire text. The words
+      * themselves live in WORDS-DS, one record per word, addressed
+      * by relative position - not in a compile-time-sized table.
+       01  GENESIS-NUMBERED.
+           05 WORDS-COUNT PIC 9(7) USAGE BINARY VALUE 0.
+
+      * Relative key used to read/write a WORDS-DS entry by position.
+       01  WORD-REL-KEY PIC 9(7) USAGE BINARY.
+
+      * Working copies of the word entry at START-WORD/END-WORD,
+      * fetched from WORDS-DS by INCREMENT-START/INCREMENT-END, and
+      * a general-purpose entry buffer used by PRINT-WORDS.
+       01  WS-START-ENTRY.
+           05 WS-START-BOOK-ID     PIC X(3).
+           05 WS-START-CHAPTER     PIC X(3).
+           05 WS-START-VERSE       PIC X(3).
+           05 WS-START-WORD-NO     PIC 9(4).
+           05 WS-START-WORD-VALUE  PIC 99999 USAGE BINARY.
+       01  WS-END-ENTRY.
+           05 WS-END-BOOK-ID       PIC X(3).
+           05 WS-END-CHAPTER       PIC X(3).
+           05 WS-END-VERSE         PIC X(3).
+           05 WS-END-WORD-NO       PIC 9(4).
+           05 WS-END-WORD-VALUE    PIC 99999 USAGE BINARY.
+       01  WS-WORD-ENTRY.
+           05 WS-WORD-TEXT   PIC X(50) VALUE ALL SPACES.
+           05 WS-WORD-LENGTH PIC 9999 USAGE BINARY.
+
+      * Loop iterators
+       *> Character counter in PROCESS-LINE procedure
+       01  CHAR-I          PIC 9999 USAGE BINARY.
+       *> Word counter in PRINT-WORDS procedure
+       01  WORD-PRINT-I    PIC 9(7) USAGE BINARY.
+
+      * Word counter in a current line
+       01  WORD-NO-TMP     PIC 9999 USAGE BINARY VALUE 0.
+
+      * Helper variables in PRINT-REPORT
+       *> Current pointer of the start word 
+       01  START-WORD     PIC 9(7) USAGE BINARY.
+       *> Current pointer of the end word
+       01  END-WORD       PIC 9(7) USAGE BINARY.
+       *> Current value of words between START-WORD and END-WORD
+       01  WORD-VALUE-TMP PIC 9999 USAGE BINARY.
+
+      * The characters of the current word (second byte from the UTF-8)
+       01  WORD-TEXT-TMP  PIC X(50) VALUE ALL SPACES.
+       *> It's easier to copy single bytes to the table to form a string
+       01  WORD-TEXT-TABLE-TMP REDEFINES WORD-TEXT-TMP.
+           05 WORD-TEXT-CHARS OCCURS 50 TIMES PIC X.
+
+      * Used in PRINT-WORDS to build the space-separated character
+      * names for one word. Sized for the worst case: 50 characters
+      * (the largest WDS-WORD-LENGTH can be) at up to 7 bytes each
+      * (a 6-byte CHAR-NAME plus its separating space). Longer than
+      * one REPORT-TEXT line, so PRINT-WORDS folds it onto as many
+      * continuation lines as it needs instead of truncating it.
+       01  WORD-LINE-POS PIC X(350).
+       01  WORD-LINE-PTR PIC 9(3).
+       01  WORD-LINE-CHUNK     PIC 9(3).
+       01  WORD-LINE-CHUNK-LEN PIC 9(3).
+
+      * In PROCESS-LINE used to count characters in a word
+      * In PRINT-wORDS used as a character iterator
+       01  CHAR-IDX-TMP   PIC 9999 USAGE BINARY.
+
+      * Control flags in PRINT-REPORT
+       *> Is the START-WORD pointing the end of words table?
+       01  START-DONE PIC X VALUE 'N'.
+           88 IS-START-DONE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+       *> Is the END-WORD pointing the end of words table?
+       01  END-DONE   PIC X VALUE 'N'.
+           88 IS-END-DONE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+       *> Exit loop flag in the PRINT-REPORT procedure.
+       01  DONE PIC X VALUE 'N'.
+           88 IS-DONE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+       *> Does the current match pass the length/same-chapter filters?
+       01  MATCH-IS-REPORTABLE PIC X VALUE 'Y'.
+           88 IS-MATCH-REPORTABLE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+      * Definition of the Hebrew alphabet.
+      * It's a table of structures:
+      *  UTF-8 character code (the less significat byte)
+      *  The character name
+      *  The character numerical value
+       01  ALPHABET-DATA.
+           05 FILLER PIC 999  USAGE BINARY VALUE 144. *> x'90'
+           05 FILLER PIC X(6)              VALUE 'alef'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 001.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 145.
+           05 FILLER PIC X(6)              VALUE 'bet'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 002.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 146.
+           05 FILLER PIC X(6)              VALUE 'gimel'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 003.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 147.
+           05 FILLER PIC X(6)              VALUE 'dalet'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 004.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 148.
+           05 FILLER PIC X(6)              VALUE 'he'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 005.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 149.
+           05 FILLER PIC X(6)              VALUE 'waw'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 006.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 150.
+           05 FILLER PIC X(6)              VALUE 'zajin'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 007.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 151.
+           05 FILLER PIC X(6)              VALUE 'chet'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 008.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 152.
+           05 FILLER PIC X(6)              VALUE 'tet'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 009.
+
+           05 FILLER PIC 999  USAGE BINARY VALUE 153.
+           05 FILLER PIC X(6)              VALUE 'jod'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 010.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 154.
+           05 FILLER PIC X(6)              VALUE 'kaf'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 020.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 155.
+           05 FILLER PIC X(6)              VALUE 'kaf'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 020.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 156.
+           05 FILLER PIC X(6)              VALUE 'lamed'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 030.
+
+           05 FILLER PIC 999  USAGE BINARY VALUE 157.
+           05 FILLER PIC X(6)              VALUE 'mem'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 040.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 158.
+           05 FILLER PIC X(6)              VALUE 'mem'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 040.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 159.
+           05 FILLER PIC X(6)              VALUE 'nun'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 050.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 160.
+           05 FILLER PIC X(6)              VALUE 'nun'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 050.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 161.
+           05 FILLER PIC X(6)              VALUE 'samech'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 060.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 162.
+           05 FILLER PIC X(6)              VALUE 'ajin'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 070.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 163.
+           05 FILLER PIC X(6)              VALUE 'pe'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 080.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 164.
+           05 FILLER PIC X(6)              VALUE 'pe'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 080.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 165.
+           05 FILLER PIC X(6)              VALUE 'cadi'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 090.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 166.
+           05 FILLER PIC X(6)              VALUE 'cadi'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 090.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 167.
+           05 FILLER PIC X(6)              VALUE 'kof'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 100.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 168.
+           05 FILLER PIC X(6)              VALUE 'resz'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 200.
+
+           05 FILLER PIC 999  USAGE BINARY VALUE 169.
+           05 FILLER PIC X(6)              VALUE 'szin'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 300.
+           *>
+           05 FILLER PIC 999  USAGE BINARY VALUE 170.
+           05 FILLER PIC X(6)              VALUE 'taw'.
+           05 FILLER PIC 999  USAGE BINARY VALUE 400.
+
+      * The table representation of the alfabet definition
+       01  ALPHABET-MAPPING REDEFINES ALPHABET-DATA.
+           05 ALFABET-VALUES OCCURS 27 TIMES.
+              10 UTF-8-CODE PIC 999 USAGE BINARY.
+              10 CHAR-NAME  PIC X(6).
+              10 CHAR-VALUE PIC 999 USAGE BINARY.
+
+      * The variable to parametrize the searched value of words
+       01  NAME-NUMBER PIC 9999 USAGE BINARY VALUE 666.
+
+      *========================
+       PROCEDURE DIVISION.
+      *========================
+       BEGIN.
+
+           OPEN INPUT CONTROL-DS
+
+           IF NOT CTL-OK THEN
+              DISPLAY "Error opening the control data set (CONTROL)"
+                  ECODE-C
+              GOBACK
+           END-IF
+
+      *> The first control record carries the run's options; it is
+      *> followed by one record per target NAME-NUMBER value.
+           PERFORM READ-CONTROL-LINE
+           IF CONTROL-RESTART THEN
+              SET IS-RUN-RESTARTED TO TRUE
+           END-IF
+           MOVE CONTROL-MIN-LEN TO MIN-SEQ-LEN
+           MOVE CONTROL-MAX-LEN TO MAX-SEQ-LEN
+           IF CONTROL-SAME-CHAPTER-ONLY THEN
+              SET IS-SAME-CHAPTER-ONLY TO TRUE
+           END-IF
+
+           PERFORM READ-CONTROL-LINE
+           PERFORM UNTIL LAST-CONTROL-REC
+              IF TARGET-COUNT >= 200 THEN
+                 DISPLAY "Error: more than 200 target NAME-NUMBER "
+                     "values supplied"
+                 CLOSE CONTROL-DS
+                 GOBACK
+              END-IF
+              ADD 1 TO TARGET-COUNT
+              MOVE CONTROL-NAME-NUMBER TO TARGET-NUMBERS(TARGET-COUNT)
+              PERFORM READ-CONTROL-LINE
+           END-PERFORM
+
+           CLOSE CONTROL-DS
+
+           IF TARGET-COUNT = 0 THEN
+              DISPLAY "Error: no target NAME-NUMBER values supplied"
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT REPORT-DS
+
+           IF NOT OUT-OK THEN
+              DISPLAY "Error opening the report data set (REPORT)"
+                  ECODE-R
+              GOBACK
+           END-IF
+
+      *> On a restart, PROCESS-LINE (and WRITE-EXCEPTION with it) never
+      *> runs again, so EXCEPTION-DS is extended rather than truncated
+      *> to keep the exception detail lines the earlier, pre-restart
+      *> pass already wrote; EXCEPTION-COUNT for the closing summary
+      *> line comes back from CHECKPOINT-DS instead.
+           IF IS-RUN-RESTARTED THEN
+              OPEN EXTEND EXCEPTION-DS
+           ELSE
+              OPEN OUTPUT EXCEPTION-DS
+           END-IF
+
+           IF NOT EXCP-OK THEN
+              DISPLAY "Error opening the exceptions data set (EXCPT)"
+                  ECODE-X
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT EXTRACT-DS
+
+           IF NOT EXTR-OK THEN
+              DISPLAY "Error opening the extract data set (EXTRACT)"
+                  ECODE-E
+              GOBACK
+           END-IF
+
+           IF IS-RUN-RESTARTED THEN
+              DISPLAY "Restarting from checkpoint ..."
+              PERFORM LOAD-CHECKPOINT
+
+              OPEN INPUT WORDS-DS
+
+              IF NOT WORD-OK THEN
+                 DISPLAY "Error opening the word list (WORDDD)" ECODE-W
+                 GOBACK
+              END-IF
+           ELSE
+              OPEN INPUT GENESIS-DS
+
+              IF NOT IN-OK THEN
+                 DISPLAY "Error opening an input data set (GENESIS)"
+                     ECODE-I
+                 GOBACK
+              END-IF
+
+              OPEN OUTPUT WORDS-DS
+
+              IF NOT WORD-OK THEN
+                 DISPLAY "Error opening the word list (WORDDD)" ECODE-W
+                 GOBACK
+              END-IF
+
+              DISPLAY "Reading data ..."
+
+              *> Build the word list
+              PERFORM READ-LINE
+              PERFORM UNTIL LAST-REC
+                 PERFORM PROCESS-LINE
+                 PERFORM READ-LINE
+              END-PERFORM
+
+              CLOSE GENESIS-DS
+              CLOSE WORDS-DS
+
+              PERFORM SAVE-CHECKPOINT
+
+              OPEN INPUT WORDS-DS
+
+              IF NOT WORD-OK THEN
+                 DISPLAY "Error opening the word list (WORDDD)" ECODE-W
+                 GOBACK
+              END-IF
+           END-IF
+
+           *> Generate the report for each target value from CONTROL-DS
+
+           PERFORM VARYING TARGET-I FROM 1 BY 1
+              UNTIL TARGET-I > TARGET-COUNT
+                 MOVE TARGET-NUMBERS(TARGET-I) TO NAME-NUMBER
+                 PERFORM PRINT-REPORT
+           END-PERFORM
+
+           PERFORM PRINT-SUMMARY
+
+           MOVE EXCEPTION-COUNT TO EXCEPTION-COUNT-ED
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING "TOTAL UNMAPPED BYTES: " EXCEPTION-COUNT-ED
+               DELIMITED BY SIZE INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE
+
+           CLOSE WORDS-DS
+           CLOSE REPORT-DS
+           CLOSE EXCEPTION-DS
+           CLOSE EXTRACT-DS
+
+           GOBACK.
+
+       END-BEGIN.
+           EXIT.
+      *
+       READ-LINE.
+           READ GENESIS-DS AT END MOVE "Y" TO READ-STATUS
+           END-READ.
+       END-READ-LINE.
+           EXIT.
+      *
+       READ-CONTROL-LINE.
+           READ CONTROL-DS AT END MOVE "Y" TO CONTROL-READ-STATUS
+           END-READ.
+       END-READ-CONTROL-LINE.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Writes WORDS-COUNT and EXCEPTION-COUNT to CHECKPOINT-DS right
+      * after the GENESIS-DS read loop finishes. The words themselves
+      * are already durable in WORDS-DS as PROCESS-LINE writes them,
+      * and the exception detail lines are already durable in
+      * EXCEPTION-DS as WRITE-EXCEPTION writes them, so a restart only
+      * needs the two counts back: one to reopen WORDS-DS for input
+      * instead of re-reading and re-tokenizing the input text, the
+      * other to carry the exceptions total on the closing summary
+      * line without re-deriving it (BEGIN reopens EXCEPTION-DS
+      * EXTEND on a restart so the earlier run's detail lines survive).
+      *-----------------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-DS
+
+           IF NOT CKPT-OK THEN
+              DISPLAY "Error opening the checkpoint data set (CKPT)"
+                  ECODE-K
+              GOBACK
+           END-IF
+
+           MOVE WORDS-COUNT OF GENESIS-NUMBERED TO CHECKPOINT-WORD-COUNT
+           MOVE EXCEPTION-COUNT TO CHECKPOINT-EXCEPTION-COUNT
+           WRITE CHECKPOINT-HEADER-REC
+
+           CLOSE CHECKPOINT-DS.
+
+       END-SAVE-CHECKPOINT.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Loads WORDS-COUNT and EXCEPTION-COUNT back from CHECKPOINT-DS
+      * on a restart. The caller reopens WORDS-DS for input afterwards,
+      * in place of re-reading GENESIS-DS and re-running PROCESS-LINE.
+      *-----------------------------------------------------------------
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-DS
+
+           IF NOT CKPT-OK THEN
+              DISPLAY "Error opening the checkpoint data set (CKPT)"
+                  ECODE-K
+              GOBACK
+           END-IF
+
+           READ CHECKPOINT-DS
+               AT END MOVE "Y" TO CHECKPOINT-READ-STATUS
+           END-READ
+
+           IF LAST-CHECKPOINT-REC THEN
+              DISPLAY "Error: checkpoint data set (CKPT) is empty"
+              CLOSE CHECKPOINT-DS
+              GOBACK
+           END-IF
+
+           MOVE CHECKPOINT-WORD-COUNT TO WORDS-COUNT OF GENESIS-NUMBERED
+           MOVE CHECKPOINT-EXCEPTION-COUNT TO EXCEPTION-COUNT
+
+           CLOSE CHECKPOINT-DS.
+
+       END-LOAD-CHECKPOINT.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Converts a single line (record from the input data set) into a 
+      * list of words. Words are added to the end of the common words
+      * table.
+      * Input:
+      *    IN-REC - contains data read from the input DS
+      * Output:
+      *    GENESIS-NUMBERED - the table containing all words
+      *-----------------------------------------------------------------
+       PROCESS-LINE.
+           MOVE 0 TO WORD-VALUE-TMP
+           MOVE 0 TO WORD-NO-TMP
+           MOVE 0 TO CHAR-IDX-TMP
+           INITIALIZE WORD-TEXT-TMP.
+
+           PERFORM VARYING CHAR-I
+              FROM 1 BY 1 UNTIL CHAR-I > ROW-LENGTH - 9
+
+              IF TEXT-LINE(CHAR-I:1) = X'20' THEN
+                 ADD 1 TO WORDS-COUNT OF GENESIS-NUMBERED
+                 ADD 1 TO WORD-NO-TMP
+
+                 MOVE WORDS-COUNT OF GENESIS-NUMBERED TO WORD-REL-KEY
+                 MOVE BOOK-ID OF IN-REC TO WDS-BOOK-ID
+                 MOVE CHAPTER OF IN-REC TO WDS-CHAPTER
+                 MOVE VERSE OF IN-REC TO WDS-VERSE
+                 MOVE WORD-NO-TMP TO WDS-WORD-NO
+                 MOVE WORD-VALUE-TMP TO WDS-WORD-VALUE
+                 MOVE WORD-TEXT-TMP TO WDS-WORD-TEXT
+                 MOVE CHAR-IDX-TMP TO WDS-WORD-LENGTH
+                 WRITE WORDS-DS-REC
+                    INVALID KEY CONTINUE
+                 END-WRITE
+
+                 IF NOT WORD-OK THEN
+                    DISPLAY "Error writing the word list (WORDDD)"
+                        ECODE-W
+                    GOBACK
+                 END-IF
+
+                 INITIALIZE WORD-TEXT-TMP
+                 MOVE 0 TO CHAR-IDX-TMP
+                 MOVE 0 TO WORD-VALUE-TMP
+              ELSE
+                 IF TEXT-LINE(CHAR-I:1) IS NOT = X'D7' THEN
+                    MOVE TEXT-LINE(CHAR-I:1) TO A-2
+                    *> 143 = 144 + 1; 144 = X90 - The 1st character in
+                    *>                            the table
+                    COMPUTE BYTE-INDEX-TMP = CHAR-CODE - 143
+
+                    IF BYTE-INDEX-TMP < 1 OR BYTE-INDEX-TMP > 27 THEN
+                       PERFORM WRITE-EXCEPTION
+                    ELSE
+                       ADD CHAR-VALUE (BYTE-INDEX-TMP) TO WORD-VALUE-TMP
+
+                       ADD 1 TO CHAR-IDX-TMP
+                       MOVE TEXT-LINE(CHAR-I:1) TO
+                            WORD-TEXT-CHARS(CHAR-IDX-TMP)
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           *> Add the last word
+           IF WORD-VALUE-TMP IS NOT = 0 THEN
+              ADD 1 TO WORDS-COUNT OF GENESIS-NUMBERED
+              ADD 1 TO WORD-NO-TMP
+
+              MOVE WORDS-COUNT OF GENESIS-NUMBERED TO WORD-REL-KEY
+              MOVE BOOK-ID OF IN-REC TO WDS-BOOK-ID
+              MOVE CHAPTER OF IN-REC TO WDS-CHAPTER
+              MOVE VERSE OF IN-REC TO WDS-VERSE
+              MOVE WORD-NO-TMP TO WDS-WORD-NO
+              MOVE WORD-VALUE-TMP TO WDS-WORD-VALUE
+              MOVE WORD-TEXT-TMP TO WDS-WORD-TEXT
+              MOVE CHAR-IDX-TMP TO WDS-WORD-LENGTH
+              WRITE WORDS-DS-REC
+                 INVALID KEY CONTINUE
+              END-WRITE
+
+              IF NOT WORD-OK THEN
+                 DISPLAY "Error writing the word list (WORDDD)"
+                     ECODE-W
+                 GOBACK
+              END-IF
+           END-IF.
+
+       END-PROCESS-LINE.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PROCESS-LINE.
+      * Flags and counts a second UTF-8 byte whose CHAR-CODE - 143
+      * falls outside the 27 defined ALFABET-VALUES entries, instead
+      * of letting it silently corrupt WORD-VALUE-TMP.
+      *-----------------------------------------------------------------
+       WRITE-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT
+           MOVE CHAR-CODE TO BYTE-CODE-ED
+
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING BOOK-ID OF IN-REC "-"
+                  CHAPTER OF IN-REC "-"
+                  VERSE OF IN-REC
+                  "  unmapped byte code "
+                  BYTE-CODE-ED
+                  DELIMITED BY SIZE INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE.
+
+       END-WRITE-EXCEPTION.
+           EXIT.
+      *-----------------------------------------------------------------
+      * The actual agorithm looking for the desired value of words.
+      * The process starta at the first word. Both START-WORD and 
+      * END-WORD pointers point to the first word.
+      * The value of the word is added to the WORD-VALUE-TMP variable.
+      * If WORD-VALUE-TMP equals to the searched value, then words
+      * between START and END are printed and both pointers are moved
+      * by one.
+      * If the value is less then searched one, then only the END
+      * pointer is moved (which increases the value of WORD-VALUE-TMP).
+      * If the value is more then searched one, then only he START
+      * pointer is moved (which decreases the value of WORD-VALUE-TMP).
+      * The process ends after either START or END pointer exceed the 
+      * last word in the table.
+      *-----------------------------------------------------------------
+       PRINT-REPORT.
+           DISPLAY 'Generating report for ' NAME-NUMBER ' ...'
+
+           PERFORM WRITE-REPORT-HEADING
+
+           MOVE NAME-NUMBER TO SUMMARY-NAME-NUMBER(TARGET-I)
+           MOVE 0 TO SUMMARY-MATCH-COUNT(TARGET-I)
+           MOVE 0 TO SUMMARY-MIN-LEN(TARGET-I)
+           MOVE 0 TO SUMMARY-MAX-LEN(TARGET-I)
+
+           MOVE 0 TO START-WORD
+           MOVE 0 TO END-WORD
+           MOVE 0 TO WORD-VALUE-TMP
+           SET IS-DONE TO FALSE
+           SET IS-START-DONE TO FALSE
+           SET IS-END-DONE TO FALSE
+
+           PERFORM INCREMENT-START
+           PERFORM INCREMENT-END
+
+           PERFORM TEST AFTER UNTIL IS-DONE
+              IF IS-START-DONE AND IS-END-DONE THEN
+                 SET IS-DONE TO TRUE
+              ELSE
+                 EVALUATE TRUE
+                 WHEN WORD-VALUE-TMP = NAME-NUMBER
+                    COMPUTE SEQUENCE-LENGTH-TMP = END-WORD - START-WORD
+
+                    *> A sequence is reportable when it falls within
+                    *> the configured length window and, if the
+                    *> same-chapter-only switch is set, does not
+                    *> straddle a chapter (or book) boundary.
+                    SET IS-MATCH-REPORTABLE TO TRUE
+                    IF SEQUENCE-LENGTH-TMP < MIN-SEQ-LEN THEN
+                       SET IS-MATCH-REPORTABLE TO FALSE
+                    END-IF
+                    IF MAX-SEQ-LEN > 0 AND
+                       SEQUENCE-LENGTH-TMP > MAX-SEQ-LEN THEN
+                       SET IS-MATCH-REPORTABLE TO FALSE
+                    END-IF
+                    IF IS-SAME-CHAPTER-ONLY AND
+                       (WS-START-BOOK-ID IS NOT = WS-END-BOOK-ID OR
+                        WS-START-CHAPTER IS NOT = WS-END-CHAPTER) THEN
+                       SET IS-MATCH-REPORTABLE TO FALSE
+                    END-IF
+
+                    IF IS-MATCH-REPORTABLE THEN
+                       MOVE SPACES TO REPORT-TEXT
+                       STRING WS-START-BOOK-ID "-"
+                              WS-START-CHAPTER "-"
+                              WS-START-VERSE   "-"
+                              WS-START-WORD-NO " : "
+                              WS-END-BOOK-ID   "-"
+                              WS-END-CHAPTER   "-"
+                              WS-END-VERSE     "-"
+                              WS-END-WORD-NO
+                              DELIMITED BY SIZE INTO REPORT-TEXT
+                       END-STRING
+                       PERFORM WRITE-REPORT-LINE
+
+                       PERFORM PRINT-WORDS
+
+                       PERFORM WRITE-EXTRACT-RECORD
+
+                       ADD 1 TO SUMMARY-MATCH-COUNT(TARGET-I)
+                       IF SUMMARY-MATCH-COUNT(TARGET-I) = 1 THEN
+                          MOVE SEQUENCE-LENGTH-TMP TO
+                               SUMMARY-MIN-LEN(TARGET-I)
+                          MOVE SEQUENCE-LENGTH-TMP TO
+                               SUMMARY-MAX-LEN(TARGET-I)
+                       ELSE
+                          IF SEQUENCE-LENGTH-TMP <
+                             SUMMARY-MIN-LEN(TARGET-I) THEN
+                             MOVE SEQUENCE-LENGTH-TMP TO
+                                  SUMMARY-MIN-LEN(TARGET-I)
+                          END-IF
+                          IF SEQUENCE-LENGTH-TMP >
+                             SUMMARY-MAX-LEN(TARGET-I) THEN
+                             MOVE SEQUENCE-LENGTH-TMP TO
+                                  SUMMARY-MAX-LEN(TARGET-I)
+                          END-IF
+                       END-IF
+                    END-IF
+
+                    IF IS-START-DONE AND IS-END-DONE THEN
+                       SET IS-DONE TO TRUE
+                    ELSE
+                       PERFORM INCREMENT-START
+                       PERFORM INCREMENT-END
+                    END-IF
+                 WHEN WORD-VALUE-TMP > NAME-NUMBER
+                    IF IS-START-DONE THEN
+                       SET IS-DONE TO TRUE
+                    ELSE
+                       PERFORM INCREMENT-START
+                    END-IF
+                 WHEN OTHER *> WORD-VALUE-TMP < 666
+                    IF IS-END-DONE THEN
+                       SET IS-DONE TO TRUE
+                    ELSE
+                       PERFORM INCREMENT-END
+                    END-IF
+                 END-EVALUATE
+              END-IF
+           END-PERFORM.
+
+       END-PRINT-REPORT.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Called from BEGIN after all the target passes have run.
+      * Writes an end-of-run summary to REPORT-DS: the total number of
+      * words processed, and per NAME-NUMBER the count of matching
+      * sequences found and their shortest/longest length (in words).
+      *-----------------------------------------------------------------
+       PRINT-SUMMARY.
+           ADD 1 TO REPORT-PAGE-COUNT
+           MOVE REPORT-PAGE-COUNT TO REPORT-PAGE-COUNT-ED
+
+           MOVE '1' TO REPORT-CTL
+           MOVE SPACES TO REPORT-TEXT
+           STRING 'SUMMARY          PAGE: ' REPORT-PAGE-COUNT-ED
+                  DELIMITED BY SIZE INTO REPORT-TEXT
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE ' ' TO REPORT-CTL
+           MOVE SPACES TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE WORDS-COUNT OF GENESIS-NUMBERED TO WORDS-PROCESSED-ED
+           MOVE SPACES TO REPORT-TEXT
+           STRING 'WORDS PROCESSED: '
+                  WORDS-PROCESSED-ED
+                  DELIMITED BY SIZE INTO REPORT-TEXT
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-TEXT
+           MOVE 'NAME NUMBER   MATCHES   SHORTEST   LONGEST' TO
+                REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE ALL '-' TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           PERFORM VARYING TARGET-I FROM 1 BY 1
+              UNTIL TARGET-I > TARGET-COUNT
+                 MOVE SUMMARY-NAME-NUMBER(TARGET-I) TO
+                      SUMMARY-NAME-NUMBER-ED
+                 MOVE SUMMARY-MATCH-COUNT(TARGET-I) TO
+                      SUMMARY-MATCH-COUNT-ED
+                 MOVE SUMMARY-MIN-LEN(TARGET-I) TO SUMMARY-MIN-LEN-ED
+                 MOVE SUMMARY-MAX-LEN(TARGET-I) TO SUMMARY-MAX-LEN-ED
+
+                 MOVE SPACES TO REPORT-TEXT
+                 STRING SUMMARY-NAME-NUMBER-ED
+                        '          '
+                        SUMMARY-MATCH-COUNT-ED
+                        '     '
+                        SUMMARY-MIN-LEN-ED
+                        '       '
+                        SUMMARY-MAX-LEN-ED
+                        DELIMITED BY SIZE INTO REPORT-TEXT
+                 END-STRING
+                 WRITE REPORT-REC
+           END-PERFORM.
+
+       END-PRINT-SUMMARY.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PRINT-REPORT.
+      * Writes the page header (NAME-NUMBER and page number) followed
+      * by the column headings to REPORT-DS and starts a new page.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-HEADING.
+           ADD 1 TO REPORT-PAGE-COUNT
+           MOVE REPORT-PAGE-COUNT TO REPORT-PAGE-COUNT-ED
+           MOVE NAME-NUMBER TO NAME-NUMBER-ED
+
+           MOVE '1' TO REPORT-CTL
+           MOVE SPACES TO REPORT-TEXT
+           STRING 'NAME NUMBER: ' NAME-NUMBER-ED
+                  '          PAGE: ' REPORT-PAGE-COUNT-ED
+                  DELIMITED BY SIZE INTO REPORT-TEXT
+           END-STRING
+           WRITE REPORT-REC
+
+           MOVE ' ' TO REPORT-CTL
+           MOVE SPACES TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-TEXT
+           MOVE 'BK-SC-SV-SW  :  BK-EC-EV-EW' TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE ALL '-' TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-TEXT
+           WRITE REPORT-REC
+
+           MOVE 0 TO REPORT-LINE-COUNT.
+
+       END-WRITE-REPORT-HEADING.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PRINT-REPORT/PRINT-WORDS.
+      * Writes the line currently held in REPORT-TEXT to REPORT-DS,
+      * starting a new page (with a fresh heading for the current
+      * NAME-NUMBER) once REPORT-LINES-PER-PAGE lines have been
+      * written on the current page.
+      *-----------------------------------------------------------------
+       WRITE-REPORT-LINE.
+           IF REPORT-LINE-COUNT >= REPORT-LINES-PER-PAGE THEN
+              PERFORM WRITE-REPORT-HEADING
+           END-IF
+
+           MOVE ' ' TO REPORT-CTL
+           WRITE REPORT-REC
+           ADD 1 TO REPORT-LINE-COUNT.
+
+       END-WRITE-REPORT-LINE.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PRINT-REPORT.
+      * Writes one fixed-format record to EXTRACT-DS for the match
+      * currently held in WS-START-ENTRY/WS-END-ENTRY, for the
+      * tracking database to load.
+      *-----------------------------------------------------------------
+       WRITE-EXTRACT-RECORD.
+           MOVE NAME-NUMBER          TO EXTRACT-NAME-NUMBER
+           MOVE WS-START-BOOK-ID     TO EXTRACT-START-BOOK
+           MOVE WS-START-CHAPTER     TO EXTRACT-START-CHAPTER
+           MOVE WS-START-VERSE       TO EXTRACT-START-VERSE
+           MOVE WS-START-WORD-NO     TO EXTRACT-START-WORD-NO
+           MOVE WS-END-BOOK-ID       TO EXTRACT-END-BOOK
+           MOVE WS-END-CHAPTER       TO EXTRACT-END-CHAPTER
+           MOVE WS-END-VERSE         TO EXTRACT-END-VERSE
+           MOVE WS-END-WORD-NO       TO EXTRACT-END-WORD-NO
+           MOVE SEQUENCE-LENGTH-TMP  TO EXTRACT-SEQ-LENGTH
+           WRITE EXTRACT-REC.
+
+       END-WRITE-EXTRACT-RECORD.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PRINT-REPORT.
+      * Increases the START-WORD pointer and subtracts the value of the
+      * word it pointed to previously.
+      *-----------------------------------------------------------------
+       INCREMENT-START.
+           IF WORDS-COUNT OF GENESIS-NUMBERED = 0 OR
+              START-WORD >= WORDS-COUNT OF GENESIS-NUMBERED THEN
+                MOVE "Y" TO START-DONE
+                DISPLAY "START-DONE"
+                EXIT PARAGRAPH
+           END-IF
+
+           IF START-WORD <= WORDS-COUNT OF GENESIS-NUMBERED AND
+              START-WORD > 0 THEN
+                SUBTRACT WS-START-WORD-VALUE FROM WORD-VALUE-TMP
+           END-IF
+
+           ADD 1 TO START-WORD.
+
+           MOVE START-WORD TO WORD-REL-KEY
+           READ WORDS-DS
+              INVALID KEY CONTINUE
+           END-READ
+
+           IF NOT WORD-OK THEN
+              DISPLAY "Error reading the word list (WORDDD)" ECODE-W
+              GOBACK
+           END-IF
+
+           MOVE WDS-BOOK-ID    TO WS-START-BOOK-ID
+           MOVE WDS-CHAPTER    TO WS-START-CHAPTER
+           MOVE WDS-VERSE      TO WS-START-VERSE
+           MOVE WDS-WORD-NO    TO WS-START-WORD-NO
+           MOVE WDS-WORD-VALUE TO WS-START-WORD-VALUE.
+
+       END-INCREMENT-STAR.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PRINT-REPORT.
+      * Increases the END-WORD pointer and adds the word value it
+      * started pointing to.
+      *-----------------------------------------------------------------
+       INCREMENT-END.
+           IF WORDS-COUNT OF GENESIS-NUMBERED = 0 OR
+              END-WORD >= WORDS-COUNT OF GENESIS-NUMBERED THEN
+                MOVE "Y" TO END-DONE
+                DISPLAY "END-DONE"
+                EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO END-WORD
+
+           IF END-WORD <= WORDS-COUNT OF GENESIS-NUMBERED THEN
+              MOVE END-WORD TO WORD-REL-KEY
+              READ WORDS-DS
+                 INVALID KEY CONTINUE
+              END-READ
+
+              IF NOT WORD-OK THEN
+                 DISPLAY "Error reading the word list (WORDDD)" ECODE-W
+                 GOBACK
+              END-IF
+
+              MOVE WDS-BOOK-ID    TO WS-END-BOOK-ID
+              MOVE WDS-CHAPTER    TO WS-END-CHAPTER
+              MOVE WDS-VERSE      TO WS-END-VERSE
+              MOVE WDS-WORD-NO    TO WS-END-WORD-NO
+              MOVE WDS-WORD-VALUE TO WS-END-WORD-VALUE
+              ADD WDS-WORD-VALUE TO WORD-VALUE-TMP
+           END-IF.
+
+       END-INCREMENT-END.
+           EXIT.
+      *-----------------------------------------------------------------
+      * Helper procedure called from PRINT-REPORT.
+      * Prints words between START and END pointers.
+      * Words are deparated by an empty line.
+      * Each word is presented as a list of character names.
+      *-----------------------------------------------------------------
+       PRINT-WORDS.
+           PERFORM VARYING WORD-PRINT-I FROM START-WORD BY 1 UNTIL
+              WORD-PRINT-I > END-WORD
+                 MOVE WORD-PRINT-I TO WORD-REL-KEY
+                 READ WORDS-DS
+                    INVALID KEY CONTINUE
+                 END-READ
+
+                 IF NOT WORD-OK THEN
+                    DISPLAY "Error reading the word list (WORDDD)"
+                        ECODE-W
+                    GOBACK
+                 END-IF
+
+                 MOVE WDS-WORD-TEXT   TO WS-WORD-TEXT
+                 MOVE WDS-WORD-LENGTH TO WS-WORD-LENGTH
+
+                 INITIALIZE WORD-TEXT-TMP
+                 MOVE WS-WORD-TEXT TO WORD-TEXT-TMP
+
+                 MOVE SPACES TO WORD-LINE-POS
+                 MOVE 1 TO WORD-LINE-PTR
+
+                 PERFORM VARYING CHAR-IDX-TMP FROM 1 BY 1 UNTIL
+                    CHAR-IDX-TMP > WS-WORD-LENGTH
+                       MOVE WORD-TEXT-CHARS(CHAR-IDX-TMP) TO A-2
+                       STRING CHAR-NAME (CHAR-CODE - 143) " "
+                          DELIMITED BY SIZE
+                          INTO WORD-LINE-POS
+                          WITH POINTER WORD-LINE-PTR
+                          ON OVERFLOW CONTINUE
+                       END-STRING
+                 END-PERFORM
+
+                 *> WORD-LINE-POS can be wider than one REPORT-TEXT
+                 *> line (132 bytes); fold it onto as many
+                 *> continuation lines as it needs rather than
+                 *> silently truncating a long word.
+                 PERFORM VARYING WORD-LINE-CHUNK FROM 1 BY 132
+                    UNTIL WORD-LINE-CHUNK > WORD-LINE-PTR - 1
+                       COMPUTE WORD-LINE-CHUNK-LEN =
+                          350 - WORD-LINE-CHUNK + 1
+                       IF WORD-LINE-CHUNK-LEN > 132 THEN
+                          MOVE 132 TO WORD-LINE-CHUNK-LEN
+                       END-IF
+                       MOVE SPACES TO REPORT-TEXT
+                       MOVE WORD-LINE-POS(WORD-LINE-CHUNK :
+                               WORD-LINE-CHUNK-LEN) TO REPORT-TEXT
+                       PERFORM WRITE-REPORT-LINE
+                 END-PERFORM
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-TEXT
+           PERFORM WRITE-REPORT-LINE.
+
+       END-PRINT-WORDS.
+           EXIT.
